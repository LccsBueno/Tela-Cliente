@@ -0,0 +1,17 @@
+//CLIEXT   JOB (ACCT),'EXTRATO CLIENTES',CLASS=A,MSGCLASS=X,
+//             MSGLEVEL=(1,1),NOTIFY=&SYSUID
+//*********************************************************************
+//* EXTRACAO NOTURNA DO ARQUIVO MESTRE DE CLIENTES (CLIARQ)           *
+//* GERA O EXTRATO DE CLIENTES ATIVOS (CLIEXTD) PARA O SISTEMA DE     *
+//* FATURAMENTO PROCESSAR NO LOTE SEGUINTE.                           *
+//*********************************************************************
+//STEP010  EXEC PGM=CLIEXT
+//STEPLIB  DD DISP=SHR,DSN=PROD.CLIENTES.LOADLIB
+//CLIARQ   DD DISP=SHR,DSN=PROD.CLIENTES.MASTER
+//CLIEXTD  DD DISP=(NEW,CATLG,DELETE),
+//            DSN=PROD.CLIENTES.EXTRATO,
+//            SPACE=(TRK,(10,5),RLSE),
+//            DCB=(RECFM=FB,LRECL=061)
+//SYSOUT   DD SYSOUT=*
+//SYSUDUMP DD SYSOUT=*
+//
