@@ -0,0 +1,98 @@
+       IDENTIFICATION DIVISION.
+           PROGRAM-ID. CLIEXT.
+       ENVIRONMENT DIVISION.
+      ******************************************************************
+      * OBJETIVO: EXTRACAO NOTURNA DE CLIENTES ATIVOS PARA O SISTEMA
+      *           DE FATURAMENTO
+      * AUTHOR  : LUCCAS BUENO DE LIMA
+      *
+      * HISTORICO DE ALTERACOES
+      * 2026-08-09  LBL  VERSAO INICIAL - LE O ARQUIVO MESTRE CLIARQ E
+      *                  GRAVA UM EXTRATO PLANO (CLIEXTD) SOMENTE COM
+      *                  OS CLIENTES DE STATUS ATIVO.
+      ******************************************************************
+           INPUT-OUTPUT SECTION.
+           FILE-CONTROL.
+               SELECT CLIARQ ASSIGN TO 'CLIARQ'
+                   ORGANIZATION IS INDEXED
+                   ACCESS MODE IS SEQUENTIAL
+                   RECORD KEY IS CLI-CODIGO
+                   FILE STATUS IS FS-CLIARQ.
+
+               SELECT CLIEXTD ASSIGN TO 'CLIEXTD'
+                   ORGANIZATION IS SEQUENTIAL
+                   ACCESS MODE IS SEQUENTIAL
+                   FILE STATUS IS FS-CLIEXTD.
+
+       DATA DIVISION.
+           FILE SECTION.
+           FD  CLIARQ
+               LABEL RECORDS ARE STANDARD.
+               COPY CLIREG.
+
+           FD  CLIEXTD
+               LABEL RECORDS ARE STANDARD.
+               COPY CLIEXTD.
+
+           WORKING-STORAGE SECTION.
+
+           77  FS-CLIARQ        PIC X(02).
+           77  FS-CLIEXTD       PIC X(02).
+
+           77  WRK-FIM-ARQUIVO  PIC X(01) VALUE 'N'.
+               88  WRK-FIM-ARQUIVO-SIM    VALUE 'S'.
+
+           77  WRK-TOTAL-LIDOS     PIC 9(06) COMP VALUE 0.
+           77  WRK-TOTAL-GRAVADOS  PIC 9(06) COMP VALUE 0.
+
+       PROCEDURE DIVISION.
+      ******************************************************************
+      * PRINCIPAL SECTION
+      ******************************************************************
+       0000-PRINCIPAL SECTION.
+
+           PERFORM 1000-ABRIR-ARQUIVOS.
+           PERFORM 2000-PROCESSAR-ARQUIVO UNTIL WRK-FIM-ARQUIVO-SIM.
+           PERFORM 3000-ENCERRAR.
+
+           STOP RUN.
+
+      ******************************************************************
+      * ABRIR ARQUIVOS SECTION
+      ******************************************************************
+       1000-ABRIR-ARQUIVOS SECTION.
+           OPEN INPUT CLIARQ.
+           OPEN OUTPUT CLIEXTD.
+
+      ******************************************************************
+      * PROCESSAR ARQUIVO SECTION
+      ******************************************************************
+       2000-PROCESSAR-ARQUIVO SECTION.
+           READ CLIARQ NEXT RECORD
+               AT END
+                   MOVE 'S' TO WRK-FIM-ARQUIVO
+           END-READ.
+
+           IF NOT WRK-FIM-ARQUIVO-SIM
+               ADD 1 TO WRK-TOTAL-LIDOS
+               IF CLI-STATUS-ATIVO
+                   PERFORM 2010-GRAVAR-EXTRATO
+               END-IF
+           END-IF.
+
+       2010-GRAVAR-EXTRATO SECTION.
+           MOVE CLI-CODIGO TO EXT-CODIGO.
+           MOVE CLI-NOME TO EXT-NOME.
+           MOVE CLI-DOC-NUMERO TO EXT-DOC-NUMERO.
+           MOVE CLI-STATUS TO EXT-STATUS.
+           WRITE REG-EXTRATO.
+           ADD 1 TO WRK-TOTAL-GRAVADOS.
+
+      ******************************************************************
+      * ENCERRAR SECTION
+      ******************************************************************
+       3000-ENCERRAR SECTION.
+           CLOSE CLIARQ.
+           CLOSE CLIEXTD.
+           DISPLAY 'CLIEXT - CLIENTES LIDOS   : ' WRK-TOTAL-LIDOS.
+           DISPLAY 'CLIEXT - CLIENTES GRAVADOS: ' WRK-TOTAL-GRAVADOS.
