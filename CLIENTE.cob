@@ -4,39 +4,219 @@
       ******************************************************************
       * OBJETIVO: SISTEMA DE GESTAO DE CLIENTES
       * AUTHOR  : LUCCAS BUENO DE LIMA
+      *
+      * HISTORICO DE ALTERACOES
+      * 2026-08-09  LBL  ARQUIVO MESTRE DE CLIENTES (CLIARQ), CONSULTA,
+      *                  ALTERACAO, EXCLUSAO LOGICA, RELATORIO, LOOP DO
+      *                  MENU, VALIDACAO DE CADASTRO, TRILHA DE
+      *                  AUDITORIA (CLIAUD), CODIGO AUTOMATICO (CLICTL)
       ******************************************************************
+           INPUT-OUTPUT SECTION.
+           FILE-CONTROL.
+               SELECT CLIARQ ASSIGN TO 'CLIARQ'
+                   ORGANIZATION IS INDEXED
+                   ACCESS MODE IS DYNAMIC
+                   RECORD KEY IS CLI-CODIGO
+                   FILE STATUS IS FS-CLIARQ.
+
+               SELECT CLICTL ASSIGN TO 'CLICTL'
+                   ORGANIZATION IS INDEXED
+                   ACCESS MODE IS DYNAMIC
+                   RECORD KEY IS CTL-CHAVE
+                   FILE STATUS IS FS-CLICTL.
+
+               SELECT CLIAUD ASSIGN TO 'CLIAUD'
+                   ORGANIZATION IS SEQUENTIAL
+                   ACCESS MODE IS SEQUENTIAL
+                   FILE STATUS IS FS-CLIAUD.
+
+               SELECT CLIREL ASSIGN TO 'CLIREL'
+                   ORGANIZATION IS LINE SEQUENTIAL
+                   ACCESS MODE IS SEQUENTIAL
+                   FILE STATUS IS FS-CLIREL.
+
        DATA DIVISION.
            FILE SECTION.
+           FD  CLIARQ
+               LABEL RECORDS ARE STANDARD.
+               COPY CLIREG.
+
+           FD  CLICTL
+               LABEL RECORDS ARE STANDARD.
+               COPY CLICTL.
+
+           FD  CLIAUD
+               LABEL RECORDS ARE STANDARD.
+               COPY CLIAUD.
+
+           FD  CLIREL
+               LABEL RECORDS ARE STANDARD.
+           01  REG-RELATORIO               PIC X(132).
+
            WORKING-STORAGE SECTION.
 
-           77 WRK-OPCAO        PIC X(01).
-           77 WRK-MODULO       PIC X(25).
-           77 WRK-TECLA        PIC X(01).
+           77  WRK-OPCAO        PIC X(01).
+           77  WRK-MODULO       PIC X(25).
+           77  WRK-TECLA        PIC X(01).
+
+      ******************************************************************
+      * CHAVES E SWITCHES DE CONTROLE
+      ******************************************************************
+           77  FS-CLIARQ        PIC X(02).
+           77  FS-CLICTL        PIC X(02).
+           77  FS-CLIAUD        PIC X(02).
+           77  FS-CLIREL        PIC X(02).
+
+           77  WRK-FIM-MENU     PIC X(01) VALUE 'N'.
+               88  WRK-FIM-MENU-SIM        VALUE 'S'.
+
+           77  WRK-DADOS-OK     PIC X(01).
+               88  WRK-DADOS-OK-SIM         VALUE 'S'.
+
+           77  WRK-ACHOU        PIC X(01).
+               88  WRK-ACHOU-SIM            VALUE 'S'.
+
+           77  WRK-CTL-EXISTE   PIC X(01).
+               88  WRK-CTL-EXISTE-SIM       VALUE 'S'.
+
+           77  WRK-CONFIRMA     PIC X(01).
+               88  WRK-CONFIRMA-SIM         VALUE 'S' 's'.
+
+           77  WRK-DOC-VALIDO   PIC X(01).
+               88  WRK-DOC-VALIDO-SIM       VALUE 'S'.
+
+           77  WRK-MSG-ERRO     PIC X(40).
+           77  WRK-CODIGO-BUSCA PIC 9(06).
+           77  WRK-NOME-BUSCA   PIC X(40).
+           77  WRK-LEN-BUSCA    PIC 9(02) COMP.
+
+      ******************************************************************
+      * DADOS ANTIGOS DO CLIENTE (ANTES DA ALTERACAO), PARA AUDITORIA
+      ******************************************************************
+           01  WRK-REG-ANTIGO.
+               05  ANT-NOME         PIC X(40).
+               05  ANT-ENDERECO     PIC X(40).
+               05  ANT-TELEFONE     PIC X(15).
+               05  ANT-DOC-NUMERO   PIC 9(14).
+               05  ANT-STATUS       PIC X(01).
+
+      ******************************************************************
+      * CODIGO AUTOMATICO DE CLIENTE (CONTROLE CLICTL)
+      ******************************************************************
+           77  WRK-PROXIMO-CODIGO  PIC 9(06).
+
+      ******************************************************************
+      * VALIDACAO DE DOCUMENTO (CPF/CNPJ) - DIGITO VERIFICADOR
+      ******************************************************************
+           01  WRK-DOC-NUMERO      PIC 9(14).
+           01  WRK-DOC-TAB REDEFINES WRK-DOC-NUMERO.
+               05  WRK-DOC-DIG     PIC 9(01) OCCURS 14 TIMES.
+
+           77  WRK-TAM             PIC 9(02) COMP.
+           77  WRK-PESO            PIC 9(02) COMP.
+           77  WRK-I                PIC 9(02) COMP.
+           77  WRK-SOMA            PIC 9(05) COMP.
+           77  WRK-QUOC            PIC 9(05) COMP.
+           77  WRK-RESTO           PIC 9(05) COMP.
+           77  WRK-DV1-CALC        PIC 9(01).
+           77  WRK-DV2-CALC        PIC 9(01).
+
+      ******************************************************************
+      * DATA E HORA DO SISTEMA
+      ******************************************************************
+           01  WRK-DATA-SISTEMA.
+               05  WRK-DT-ANO      PIC 9(04).
+               05  WRK-DT-MES      PIC 9(02).
+               05  WRK-DT-DIA      PIC 9(02).
+
+           01  WRK-DATA-REL-ED.
+               05  WRK-DRE-DIA     PIC 99.
+               05  FILLER          PIC X VALUE '/'.
+               05  WRK-DRE-MES     PIC 99.
+               05  FILLER          PIC X VALUE '/'.
+               05  WRK-DRE-ANO     PIC 9999.
+
+      ******************************************************************
+      * AREAS DE IMPRESSAO DO RELATORIO DE CLIENTES
+      ******************************************************************
+           77  WRK-PAGINA          PIC 9(04) COMP VALUE 1.
+           77  WRK-LINHAS          PIC 9(04) COMP VALUE 0.
+           77  WRK-TOTAL-CLIENTES  PIC 9(06) COMP VALUE 0.
+
+           01  WRK-LINHA-CABECALHO.
+               05  FILLER          PIC X(18) VALUE 'RELATORIO CLIENTES'.
+               05  FILLER          PIC X(05) VALUE SPACES.
+               05  FILLER          PIC X(05) VALUE 'DATA:'.
+               05  WCH-DATA        PIC X(10).
+               05  FILLER          PIC X(05) VALUE SPACES.
+               05  FILLER          PIC X(06) VALUE 'PAG.: '.
+               05  WCH-PAGINA      PIC ZZZ9.
+
+           01  WRK-LINHA-COLUNAS.
+               05  FILLER          PIC X(08) VALUE 'CODIGO'.
+               05  FILLER          PIC X(04) VALUE SPACES.
+               05  FILLER          PIC X(40) VALUE 'NOME'.
+               05  FILLER          PIC X(02) VALUE SPACES.
+               05  FILLER          PIC X(08) VALUE 'STATUS'.
+
+           01  WRK-LINHA-DETALHE.
+               05  WLD-CODIGO      PIC ZZZZZ9.
+               05  FILLER          PIC X(04) VALUE SPACES.
+               05  WLD-NOME        PIC X(40).
+               05  FILLER          PIC X(02) VALUE SPACES.
+               05  WLD-STATUS      PIC X(08).
+
+           01  WRK-LINHA-TOTAL.
+               05  FILLER          PIC X(19) VALUE 'TOTAL DE CLIENTES:'.
+               05  WLT-TOTAL       PIC ZZZZZ9.
 
            SCREEN SECTION.
-           01 TELA.
-               05 LIMPA-TELA.
-                   10 BLANK SCREEN.
+           01  TELA.
+               05  LIMPA-TELA.
+                   10  BLANK SCREEN.
 
-                   10 LINE 01 COLUMN 01 PIC X(20) ERASE EOL
+                   10  LINE 01 COLUMN 01 PIC X(20) ERASE EOL
                        BACKGROUND-COLOR 2.
-                   10 LINE 01 COLUMN 4 PIC X(20)
+                   10  LINE 01 COLUMN 4 PIC X(20)
                        BACKGROUND-COLOR 2 FROM 'SISTEMA DE CLIENTES'.
 
-                   10 LINE 02 COLUMN 1  PIC X(25) ERASE EOL
+                   10  LINE 02 COLUMN 1  PIC X(25) ERASE EOL
                        BACKGROUND-COLOR 1.
-                   10 LINE 02 COLUMN 10 PIC X(25)
+                   10  LINE 02 COLUMN 10 PIC X(25)
                        BACKGROUND-COLOR 1 FROM WRK-MODULO.
 
-           01 MENU.
-               05 LINE 07 COLUMN 15 VALUE '1 - INCLUIR'.
-               05 LINE 08 COLUMN 15 VALUE '2 - CONSULTAR'.
-               05 LINE 09 COLUMN 15 VALUE '3 - ALTERACAO'.
-               05 LINE 10 COLUMN 15 VALUE '4 - EXCLUSAO'.
-               05 LINE 11 COLUMN 15 VALUE '5 - RELATORIO'.
-               05 LINE 12 COLUMN 15 VALUE 'X - SAIR'.
-               05 LINE 13 COLUMN 15 VALUE 'OPCAO:'.
-               05 LINE 13 COLUMN 22 USING WRK-OPCAO.
+           01  TELA-MENU.
+               05  LINE 07 COLUMN 15 VALUE '1 - INCLUIR'.
+               05  LINE 08 COLUMN 15 VALUE '2 - CONSULTAR'.
+               05  LINE 09 COLUMN 15 VALUE '3 - ALTERACAO'.
+               05  LINE 10 COLUMN 15 VALUE '4 - EXCLUSAO'.
+               05  LINE 11 COLUMN 15 VALUE '5 - RELATORIO'.
+               05  LINE 12 COLUMN 15 VALUE 'X - SAIR'.
+               05  LINE 13 COLUMN 15 VALUE 'OPCAO:'.
+               05  LINE 13 COLUMN 22 USING WRK-OPCAO.
+
+      ******************************************************************
+      * TELA DE CADASTRO DE CLIENTE - USADA POR INCLUIR, CONSULTAR E
+      * ALTERACAO. CODIGO E DATA DE CADASTRO SAO SOMENTE EXIBICAO
+      * (CLAUSULA FROM), OS DEMAIS CAMPOS SAO DIGITAVEIS (USING).
+      ******************************************************************
+           01  TELA-CLIENTE.
+               05  LINE 04 COLUMN 10 VALUE 'CODIGO.......:'.
+               05  LINE 04 COLUMN 25 PIC 9(06) FROM CLI-CODIGO.
+               05  LINE 05 COLUMN 10 VALUE 'NOME.........:'.
+               05  LINE 05 COLUMN 25 PIC X(40) USING CLI-NOME.
+               05  LINE 06 COLUMN 10 VALUE 'ENDERECO.....:'.
+               05  LINE 06 COLUMN 25 PIC X(40) USING CLI-ENDERECO.
+               05  LINE 07 COLUMN 10 VALUE 'TELEFONE.....:'.
+               05  LINE 07 COLUMN 25 PIC X(15) USING CLI-TELEFONE.
+               05  LINE 08 COLUMN 10 VALUE 'DOCUMENTO....:'.
+               05  LINE 08 COLUMN 25 PIC 9(14) USING CLI-DOC-NUMERO.
+               05  LINE 09 COLUMN 10 VALUE 'TIPO (1-CPF/2-CNPJ):'.
+               05  LINE 09 COLUMN 31 PIC X(01) USING CLI-DOC-TIPO.
+               05  LINE 10 COLUMN 10 VALUE 'STATUS(A-ATIVO/I-INATIVO):'.
+               05  LINE 10 COLUMN 38 PIC X(01) USING CLI-STATUS.
+               05  LINE 11 COLUMN 10 VALUE 'DATA CADASTRO:'.
+               05  LINE 11 COLUMN 25 PIC 9(08) FROM CLI-DATA-CADASTRO.
 
        PROCEDURE DIVISION.
       ******************************************************************
@@ -45,7 +225,7 @@
        0001-PRINCIPAL SECTION.
 
            PERFORM 1000-INICIAR.
-           PERFORM 2000-PROCESSAR.
+           PERFORM 2000-PROCESSAR UNTIL WRK-FIM-MENU-SIM.
            PERFORM 3000-FINALIZAR.
 
            STOP RUN.
@@ -53,36 +233,63 @@
       * INICIAR SECTION
       ******************************************************************
        1000-INICIAR SECTION.
-           DISPLAY TELA.
-           ACCEPT MENU.
+           OPEN I-O CLIARQ.
+           IF FS-CLIARQ = '35'
+               OPEN OUTPUT CLIARQ
+               CLOSE CLIARQ
+               OPEN I-O CLIARQ
+           END-IF.
+
+           OPEN I-O CLICTL.
+           IF FS-CLICTL = '35'
+               OPEN OUTPUT CLICTL
+               CLOSE CLICTL
+               OPEN I-O CLICTL
+           END-IF.
+
+           OPEN EXTEND CLIAUD.
+           IF FS-CLIAUD = '35'
+               OPEN OUTPUT CLIAUD
+               CLOSE CLIAUD
+               OPEN EXTEND CLIAUD
+           END-IF.
 
       ******************************************************************
       * PROCESSAR SECTION
       ******************************************************************
        2000-PROCESSAR SECTION.
 
+           DISPLAY TELA.
+           MOVE SPACES TO WRK-OPCAO.
+           ACCEPT TELA-MENU.
+
            EVALUATE WRK-OPCAO
                WHEN 1
                    PERFORM 5001-INCLUIR
                WHEN 2
-                   CONTINUE
+                   PERFORM 5002-CONSULTAR
                WHEN 3
-                   CONTINUE
+                   PERFORM 5003-ALTERACAO
                WHEN 4
-                   CONTINUE
+                   PERFORM 5004-EXCLUSAO
                WHEN 5
-                   CONTINUE
+                   PERFORM 5005-RELATORIO
                WHEN 'X'
-                   CONTINUE
+                   MOVE 'S' TO WRK-FIM-MENU
+               WHEN 'x'
+                   MOVE 'S' TO WRK-FIM-MENU
                WHEN OTHER
                    DISPLAY 'ENTRE COM UMA OPCAO VALIDA' AT 1515
+                   ACCEPT WRK-TECLA AT 1620
            END-EVALUATE.
 
       ******************************************************************
       * FINALIZAR SECTION
       ******************************************************************
        3000-FINALIZAR SECTION.
-           CONTINUE.
+           CLOSE CLIARQ.
+           CLOSE CLICTL.
+           CLOSE CLIAUD.
 
       ******************************************************************
       * INCLUIR SECTION
@@ -90,4 +297,517 @@
        5001-INCLUIR SECTION.
            MOVE 'MODULO - INCLUSAO' TO WRK-MODULO.
            DISPLAY TELA.
+
+           PERFORM 8200-PROXIMO-CODIGO.
+           PERFORM 8210-GRAVAR-PROXIMO-CODIGO.
+
+           IF FS-CLICTL = '00'
+               MOVE WRK-PROXIMO-CODIGO TO CLI-CODIGO
+               MOVE SPACES TO CLI-NOME
+               MOVE SPACES TO CLI-ENDERECO
+               MOVE SPACES TO CLI-TELEFONE
+               MOVE ZEROS TO CLI-DOC-NUMERO
+               MOVE SPACES TO CLI-DOC-TIPO
+               MOVE 'A' TO CLI-STATUS
+               ACCEPT WRK-DATA-SISTEMA FROM DATE YYYYMMDD
+               MOVE WRK-DT-ANO TO CLI-DATA-ANO
+               MOVE WRK-DT-MES TO CLI-DATA-MES
+               MOVE WRK-DT-DIA TO CLI-DATA-DIA
+
+               MOVE 'N' TO WRK-DADOS-OK
+               PERFORM 8400-CAPTURAR-E-VALIDAR UNTIL WRK-DADOS-OK-SIM
+
+               WRITE REG-CLIENTE
+                   INVALID KEY
+                       DISPLAY 'ERRO AO GRAVAR CLIENTE' AT 1515
+               END-WRITE
+
+               IF FS-CLIARQ = '00'
+                   PERFORM 8020-AUDITAR-INCLUSAO
+                   IF FS-CLIAUD = '00'
+                       DISPLAY 'CLIENTE INCLUIDO COM SUCESSO' AT 1515
+                   END-IF
+               END-IF
+           END-IF.
+           ACCEPT WRK-TECLA AT 1620.
+
+      ******************************************************************
+      * CONSULTAR SECTION
+      ******************************************************************
+       5002-CONSULTAR SECTION.
+           MOVE 'MODULO - CONSULTA' TO WRK-MODULO.
+           DISPLAY TELA.
+
+           MOVE ZEROS TO WRK-CODIGO-BUSCA.
+           DISPLAY 'CODIGO DO CLIENTE (0 = BUSCAR POR NOME)' AT 0410.
+           ACCEPT WRK-CODIGO-BUSCA AT 0452.
+
+           MOVE 'N' TO WRK-ACHOU.
+           IF WRK-CODIGO-BUSCA NOT = ZEROS
+               MOVE WRK-CODIGO-BUSCA TO CLI-CODIGO
+               READ CLIARQ
+                   INVALID KEY
+                       MOVE 'N' TO WRK-ACHOU
+                   NOT INVALID KEY
+                       MOVE 'S' TO WRK-ACHOU
+               END-READ
+           ELSE
+               DISPLAY 'NOME OU INICIO DO NOME' AT 0610
+               MOVE SPACES TO WRK-NOME-BUSCA
+               ACCEPT WRK-NOME-BUSCA AT 0633
+               PERFORM 5002-BUSCAR-POR-NOME
+           END-IF.
+
+           IF WRK-ACHOU-SIM
+               DISPLAY TELA-CLIENTE
+           ELSE
+               DISPLAY 'CLIENTE NAO ENCONTRADO' AT 1515
+           END-IF.
            ACCEPT WRK-TECLA AT 1620.
+
+       5002-BUSCAR-POR-NOME SECTION.
+           PERFORM 8500-CALC-TAMANHO-NOME.
+           MOVE ZEROS TO CLI-CODIGO.
+           START CLIARQ KEY IS NOT LESS THAN CLI-CODIGO
+               INVALID KEY
+                   MOVE '10' TO FS-CLIARQ
+           END-START.
+
+           IF FS-CLIARQ = '00' AND WRK-LEN-BUSCA > 0
+               PERFORM 5002-PROCURAR-NOME
+                   UNTIL WRK-ACHOU-SIM OR FS-CLIARQ NOT = '00'
+           END-IF.
+
+       5002-PROCURAR-NOME SECTION.
+           READ CLIARQ NEXT RECORD
+               AT END
+                   MOVE '10' TO FS-CLIARQ
+           END-READ.
+           IF FS-CLIARQ = '00'
+               IF CLI-NOME (1 : WRK-LEN-BUSCA) =
+                       WRK-NOME-BUSCA (1 : WRK-LEN-BUSCA)
+                   MOVE 'S' TO WRK-ACHOU
+               END-IF
+           END-IF.
+
+      ******************************************************************
+      * ALTERACAO SECTION
+      ******************************************************************
+       5003-ALTERACAO SECTION.
+           MOVE 'MODULO - ALTERACAO' TO WRK-MODULO.
+           DISPLAY TELA.
+
+           MOVE ZEROS TO WRK-CODIGO-BUSCA.
+           DISPLAY 'CODIGO DO CLIENTE' AT 0410.
+           ACCEPT WRK-CODIGO-BUSCA AT 0429.
+           MOVE WRK-CODIGO-BUSCA TO CLI-CODIGO.
+           READ CLIARQ
+               INVALID KEY
+                   MOVE 'N' TO WRK-ACHOU
+               NOT INVALID KEY
+                   MOVE 'S' TO WRK-ACHOU
+           END-READ.
+
+           IF WRK-ACHOU-SIM
+               PERFORM 5003-GUARDAR-VALORES-ANTIGOS
+               MOVE 'N' TO WRK-DADOS-OK
+               PERFORM 8400-CAPTURAR-E-VALIDAR UNTIL WRK-DADOS-OK-SIM
+               REWRITE REG-CLIENTE
+                   INVALID KEY
+                       DISPLAY 'ERRO AO GRAVAR ALTERACAO' AT 1515
+               END-REWRITE
+               IF FS-CLIARQ = '00'
+                   PERFORM 8040-AUDITAR-ALTERACAO
+                   IF FS-CLIAUD = '00'
+                       DISPLAY 'CLIENTE ALTERADO COM SUCESSO' AT 1515
+                   END-IF
+               END-IF
+           ELSE
+               DISPLAY 'CLIENTE NAO ENCONTRADO' AT 1515
+           END-IF.
+           ACCEPT WRK-TECLA AT 1620.
+
+       5003-GUARDAR-VALORES-ANTIGOS SECTION.
+           MOVE CLI-NOME TO ANT-NOME.
+           MOVE CLI-ENDERECO TO ANT-ENDERECO.
+           MOVE CLI-TELEFONE TO ANT-TELEFONE.
+           MOVE CLI-DOC-NUMERO TO ANT-DOC-NUMERO.
+           MOVE CLI-STATUS TO ANT-STATUS.
+
+      ******************************************************************
+      * EXCLUSAO SECTION (LOGICA - APENAS SINALIZA O STATUS)
+      ******************************************************************
+       5004-EXCLUSAO SECTION.
+           MOVE 'MODULO - EXCLUSAO' TO WRK-MODULO.
+           DISPLAY TELA.
+
+           MOVE ZEROS TO WRK-CODIGO-BUSCA.
+           DISPLAY 'CODIGO DO CLIENTE' AT 0410.
+           ACCEPT WRK-CODIGO-BUSCA AT 0429.
+           MOVE WRK-CODIGO-BUSCA TO CLI-CODIGO.
+           READ CLIARQ
+               INVALID KEY
+                   MOVE 'N' TO WRK-ACHOU
+               NOT INVALID KEY
+                   MOVE 'S' TO WRK-ACHOU
+           END-READ.
+
+           IF WRK-ACHOU-SIM
+               DISPLAY TELA-CLIENTE
+               IF CLI-STATUS-INATIVO
+                   DISPLAY 'CLIENTE JA ESTA INATIVO' AT 1515
+               ELSE
+                   DISPLAY 'CONFIRMA A EXCLUSAO (S/N)' AT 1815
+                   ACCEPT WRK-CONFIRMA AT 1840
+                   IF WRK-CONFIRMA-SIM
+                       MOVE 'I' TO CLI-STATUS
+                       REWRITE REG-CLIENTE
+                           INVALID KEY
+                               DISPLAY 'ERRO AO EXCLUIR CLIENTE' AT 1515
+                       END-REWRITE
+                       IF FS-CLIARQ = '00'
+                           PERFORM 8030-AUDITAR-EXCLUSAO
+                           IF FS-CLIAUD = '00'
+                               DISPLAY 'CLIENTE INATIVADO COM SUCESSO'
+                                   AT 1515
+                           END-IF
+                       END-IF
+                   END-IF
+               END-IF
+           ELSE
+               DISPLAY 'CLIENTE NAO ENCONTRADO' AT 1515
+           END-IF.
+           ACCEPT WRK-TECLA AT 1620.
+
+      ******************************************************************
+      * RELATORIO SECTION - LISTAGEM GERAL DE CLIENTES
+      ******************************************************************
+       5005-RELATORIO SECTION.
+           MOVE 'MODULO - RELATORIO' TO WRK-MODULO.
+           DISPLAY TELA.
+
+           OPEN OUTPUT CLIREL.
+           MOVE 1 TO WRK-PAGINA.
+           MOVE ZERO TO WRK-TOTAL-CLIENTES.
+           PERFORM 5005-CABECALHO.
+
+           MOVE ZEROS TO CLI-CODIGO.
+           START CLIARQ KEY IS NOT LESS THAN CLI-CODIGO
+               INVALID KEY
+                   MOVE '10' TO FS-CLIARQ
+           END-START.
+
+           IF FS-CLIARQ = '00'
+               PERFORM 5005-LER-E-IMPRIMIR UNTIL FS-CLIARQ NOT = '00'
+           END-IF.
+
+           PERFORM 5005-RODAPE.
+           CLOSE CLIREL.
+
+           DISPLAY 'RELATORIO GERADO NO ARQUIVO CLIREL' AT 1515.
+           ACCEPT WRK-TECLA AT 1620.
+
+       5005-LER-E-IMPRIMIR SECTION.
+           READ CLIARQ NEXT RECORD
+               AT END
+                   MOVE '10' TO FS-CLIARQ
+           END-READ.
+           IF FS-CLIARQ = '00'
+               IF WRK-LINHAS >= 50
+                   PERFORM 5005-CABECALHO
+               END-IF
+               PERFORM 5005-IMPRIME-LINHA
+               ADD 1 TO WRK-TOTAL-CLIENTES
+           END-IF.
+
+       5005-CABECALHO SECTION.
+           ACCEPT WRK-DATA-SISTEMA FROM DATE YYYYMMDD.
+           MOVE WRK-DT-DIA TO WRK-DRE-DIA.
+           MOVE WRK-DT-MES TO WRK-DRE-MES.
+           MOVE WRK-DT-ANO TO WRK-DRE-ANO.
+           MOVE WRK-DATA-REL-ED TO WCH-DATA.
+           MOVE WRK-PAGINA TO WCH-PAGINA.
+
+           MOVE WRK-LINHA-CABECALHO TO REG-RELATORIO.
+           WRITE REG-RELATORIO.
+           MOVE SPACES TO REG-RELATORIO.
+           WRITE REG-RELATORIO.
+           MOVE WRK-LINHA-COLUNAS TO REG-RELATORIO.
+           WRITE REG-RELATORIO.
+
+           MOVE ZERO TO WRK-LINHAS.
+           ADD 1 TO WRK-PAGINA.
+
+       5005-IMPRIME-LINHA SECTION.
+           MOVE CLI-CODIGO TO WLD-CODIGO.
+           MOVE CLI-NOME TO WLD-NOME.
+           IF CLI-STATUS-ATIVO
+               MOVE 'ATIVO' TO WLD-STATUS
+           ELSE
+               MOVE 'INATIVO' TO WLD-STATUS
+           END-IF.
+
+           MOVE WRK-LINHA-DETALHE TO REG-RELATORIO.
+           WRITE REG-RELATORIO.
+           ADD 1 TO WRK-LINHAS.
+
+       5005-RODAPE SECTION.
+           MOVE WRK-TOTAL-CLIENTES TO WLT-TOTAL.
+           MOVE SPACES TO REG-RELATORIO.
+           WRITE REG-RELATORIO.
+           MOVE WRK-LINHA-TOTAL TO REG-RELATORIO.
+           WRITE REG-RELATORIO.
+
+      ******************************************************************
+      * CAPTURA E VALIDACAO DE DADOS DO CLIENTE (INCLUIR E ALTERACAO)
+      ******************************************************************
+       8400-CAPTURAR-E-VALIDAR SECTION.
+           DISPLAY TELA-CLIENTE.
+           ACCEPT TELA-CLIENTE.
+           PERFORM 8300-VALIDAR-DADOS-CLIENTE.
+           IF NOT WRK-DADOS-OK-SIM
+               DISPLAY WRK-MSG-ERRO AT 1515
+           END-IF.
+
+       8300-VALIDAR-DADOS-CLIENTE SECTION.
+           MOVE 'S' TO WRK-DADOS-OK.
+
+           IF CLI-NOME = SPACES
+               MOVE 'N' TO WRK-DADOS-OK
+               MOVE 'NOME E OBRIGATORIO' TO WRK-MSG-ERRO
+           END-IF.
+
+           IF WRK-DADOS-OK-SIM AND CLI-DOC-NUMERO = ZEROS
+               MOVE 'N' TO WRK-DADOS-OK
+               MOVE 'DOCUMENTO E OBRIGATORIO' TO WRK-MSG-ERRO
+           END-IF.
+
+           IF WRK-DADOS-OK-SIM AND
+                   CLI-DOC-TIPO NOT = '1' AND CLI-DOC-TIPO NOT = '2'
+               MOVE 'N' TO WRK-DADOS-OK
+               MOVE 'TIPO DE DOCUMENTO INVALIDO' TO WRK-MSG-ERRO
+           END-IF.
+
+           IF WRK-DADOS-OK-SIM AND
+                   CLI-STATUS NOT = 'A' AND CLI-STATUS NOT = 'I'
+               MOVE 'N' TO WRK-DADOS-OK
+               MOVE 'STATUS INVALIDO - USE A OU I' TO WRK-MSG-ERRO
+           END-IF.
+
+           IF WRK-DADOS-OK-SIM
+               PERFORM 8310-VALIDAR-DOCUMENTO
+               IF NOT WRK-DOC-VALIDO-SIM
+                   MOVE 'N' TO WRK-DADOS-OK
+                   MOVE 'DOCUMENTO INVALIDO - DIGITO VERIFICADOR'
+                       TO WRK-MSG-ERRO
+               END-IF
+           END-IF.
+
+      ******************************************************************
+      * VALIDACAO DO DIGITO VERIFICADOR DE CPF/CNPJ
+      ******************************************************************
+       8310-VALIDAR-DOCUMENTO SECTION.
+           MOVE 'N' TO WRK-DOC-VALIDO.
+           MOVE CLI-DOC-NUMERO TO WRK-DOC-NUMERO.
+
+           IF CLI-DOC-CPF
+               MOVE 11 TO WRK-TAM
+               PERFORM 8311-VALIDAR-CPF
+           ELSE
+               MOVE 14 TO WRK-TAM
+               PERFORM 8312-VALIDAR-CNPJ
+           END-IF.
+
+       8311-VALIDAR-CPF SECTION.
+      * POSICOES 4-12 = 9 DIGITOS BASE, 13 = DV1, 14 = DV2
+           MOVE ZERO TO WRK-SOMA.
+           PERFORM 8311A-SOMAR-BASE1 VARYING WRK-I FROM 4 BY 1
+               UNTIL WRK-I > 12.
+           COMPUTE WRK-RESTO = (WRK-SOMA * 10).
+           DIVIDE WRK-RESTO BY 11 GIVING WRK-QUOC REMAINDER WRK-RESTO.
+           MOVE WRK-RESTO TO WRK-DV1-CALC.
+           IF WRK-DV1-CALC = 10
+               MOVE 0 TO WRK-DV1-CALC
+           END-IF.
+
+           IF WRK-DV1-CALC = WRK-DOC-DIG (13)
+               MOVE ZERO TO WRK-SOMA
+               PERFORM 8311B-SOMAR-BASE2 VARYING WRK-I FROM 4 BY 1
+                   UNTIL WRK-I > 13
+               COMPUTE WRK-RESTO = (WRK-SOMA * 10)
+               DIVIDE WRK-RESTO BY 11 GIVING WRK-QUOC
+                   REMAINDER WRK-RESTO
+               MOVE WRK-RESTO TO WRK-DV2-CALC
+               IF WRK-DV2-CALC = 10
+                   MOVE 0 TO WRK-DV2-CALC
+               END-IF
+               IF WRK-DV2-CALC = WRK-DOC-DIG (14)
+                   MOVE 'S' TO WRK-DOC-VALIDO
+               END-IF
+           END-IF.
+
+       8311A-SOMAR-BASE1 SECTION.
+           COMPUTE WRK-PESO = 14 - WRK-I.
+           COMPUTE WRK-SOMA = WRK-SOMA +
+               (WRK-DOC-DIG (WRK-I) * WRK-PESO).
+
+       8311B-SOMAR-BASE2 SECTION.
+           COMPUTE WRK-PESO = 15 - WRK-I.
+           COMPUTE WRK-SOMA = WRK-SOMA +
+               (WRK-DOC-DIG (WRK-I) * WRK-PESO).
+
+       8312-VALIDAR-CNPJ SECTION.
+      * POSICOES 1-12 = 12 DIGITOS BASE, 13 = DV1, 14 = DV2
+           MOVE ZERO TO WRK-SOMA.
+           PERFORM 8312A-SOMAR-BASE1 VARYING WRK-I FROM 1 BY 1
+               UNTIL WRK-I > 12.
+           DIVIDE WRK-SOMA BY 11 GIVING WRK-QUOC REMAINDER WRK-RESTO.
+           IF WRK-RESTO < 2
+               MOVE 0 TO WRK-DV1-CALC
+           ELSE
+               COMPUTE WRK-DV1-CALC = 11 - WRK-RESTO
+           END-IF.
+
+           IF WRK-DV1-CALC = WRK-DOC-DIG (13)
+               MOVE ZERO TO WRK-SOMA
+               PERFORM 8312B-SOMAR-BASE2 VARYING WRK-I FROM 1 BY 1
+                   UNTIL WRK-I > 13
+               DIVIDE WRK-SOMA BY 11 GIVING WRK-QUOC REMAINDER WRK-RESTO
+               IF WRK-RESTO < 2
+                   MOVE 0 TO WRK-DV2-CALC
+               ELSE
+                   COMPUTE WRK-DV2-CALC = 11 - WRK-RESTO
+               END-IF
+               IF WRK-DV2-CALC = WRK-DOC-DIG (14)
+                   MOVE 'S' TO WRK-DOC-VALIDO
+               END-IF
+           END-IF.
+
+       8312A-SOMAR-BASE1 SECTION.
+           COMPUTE WRK-RESTO = 12 - WRK-I.
+           DIVIDE WRK-RESTO BY 8 GIVING WRK-QUOC REMAINDER WRK-RESTO.
+           COMPUTE WRK-PESO = WRK-RESTO + 2.
+           COMPUTE WRK-SOMA = WRK-SOMA +
+               (WRK-DOC-DIG (WRK-I) * WRK-PESO).
+
+       8312B-SOMAR-BASE2 SECTION.
+           COMPUTE WRK-RESTO = 13 - WRK-I.
+           DIVIDE WRK-RESTO BY 8 GIVING WRK-QUOC REMAINDER WRK-RESTO.
+           COMPUTE WRK-PESO = WRK-RESTO + 2.
+           COMPUTE WRK-SOMA = WRK-SOMA +
+               (WRK-DOC-DIG (WRK-I) * WRK-PESO).
+
+      ******************************************************************
+      * CONTROLE DE CODIGO AUTOMATICO DE CLIENTE (CLICTL)
+      ******************************************************************
+       8200-PROXIMO-CODIGO SECTION.
+           MOVE '1' TO CTL-CHAVE.
+           READ CLICTL
+               INVALID KEY
+                   MOVE 'N' TO WRK-CTL-EXISTE
+                   MOVE ZEROS TO CTL-ULTIMO-CODIGO
+               NOT INVALID KEY
+                   MOVE 'S' TO WRK-CTL-EXISTE
+           END-READ.
+           ADD 1 TO CTL-ULTIMO-CODIGO.
+           MOVE CTL-ULTIMO-CODIGO TO WRK-PROXIMO-CODIGO.
+
+       8210-GRAVAR-PROXIMO-CODIGO SECTION.
+           MOVE '1' TO CTL-CHAVE.
+           MOVE WRK-PROXIMO-CODIGO TO CTL-ULTIMO-CODIGO.
+           IF WRK-CTL-EXISTE-SIM
+               REWRITE REG-CONTROLE
+                   INVALID KEY
+                       DISPLAY 'ERRO AO ATUALIZAR CONTROLE' AT 1515
+               END-REWRITE
+           ELSE
+               WRITE REG-CONTROLE
+                   INVALID KEY
+                       DISPLAY 'ERRO AO CRIAR CONTROLE' AT 1515
+               END-WRITE
+           END-IF.
+
+      ******************************************************************
+      * TRILHA DE AUDITORIA (CLIAUD)
+      ******************************************************************
+       8020-AUDITAR-INCLUSAO SECTION.
+           MOVE CLI-CODIGO TO AUD-CODIGO.
+           MOVE 'I' TO AUD-OPERACAO.
+           PERFORM 8090-CARIMBAR-DATA-HORA.
+           MOVE 'REGISTRO' TO AUD-CAMPO.
+           MOVE SPACES TO AUD-VALOR-ANTIGO.
+           MOVE CLI-NOME TO AUD-VALOR-NOVO.
+           WRITE REG-AUDITORIA.
+           IF FS-CLIAUD NOT = '00'
+               DISPLAY 'ERRO AO GRAVAR TRILHA DE AUDITORIA' AT 1515
+           END-IF.
+
+       8030-AUDITAR-EXCLUSAO SECTION.
+           MOVE CLI-CODIGO TO AUD-CODIGO.
+           MOVE 'E' TO AUD-OPERACAO.
+           PERFORM 8090-CARIMBAR-DATA-HORA.
+           MOVE 'STATUS' TO AUD-CAMPO.
+           MOVE 'ATIVO' TO AUD-VALOR-ANTIGO.
+           MOVE 'INATIVO' TO AUD-VALOR-NOVO.
+           WRITE REG-AUDITORIA.
+           IF FS-CLIAUD NOT = '00'
+               DISPLAY 'ERRO AO GRAVAR TRILHA DE AUDITORIA' AT 1515
+           END-IF.
+
+       8040-AUDITAR-ALTERACAO SECTION.
+           MOVE '00' TO FS-CLIAUD.
+           IF ANT-NOME NOT = CLI-NOME
+               MOVE 'NOME' TO AUD-CAMPO
+               MOVE ANT-NOME TO AUD-VALOR-ANTIGO
+               MOVE CLI-NOME TO AUD-VALOR-NOVO
+               PERFORM 8045-GRAVAR-LINHA-AUDITORIA
+           END-IF.
+           IF ANT-ENDERECO NOT = CLI-ENDERECO
+               MOVE 'ENDERECO' TO AUD-CAMPO
+               MOVE ANT-ENDERECO TO AUD-VALOR-ANTIGO
+               MOVE CLI-ENDERECO TO AUD-VALOR-NOVO
+               PERFORM 8045-GRAVAR-LINHA-AUDITORIA
+           END-IF.
+           IF ANT-TELEFONE NOT = CLI-TELEFONE
+               MOVE 'TELEFONE' TO AUD-CAMPO
+               MOVE ANT-TELEFONE TO AUD-VALOR-ANTIGO
+               MOVE CLI-TELEFONE TO AUD-VALOR-NOVO
+               PERFORM 8045-GRAVAR-LINHA-AUDITORIA
+           END-IF.
+           IF ANT-DOC-NUMERO NOT = CLI-DOC-NUMERO
+               MOVE 'DOCUMENTO' TO AUD-CAMPO
+               MOVE ANT-DOC-NUMERO TO AUD-VALOR-ANTIGO
+               MOVE CLI-DOC-NUMERO TO AUD-VALOR-NOVO
+               PERFORM 8045-GRAVAR-LINHA-AUDITORIA
+           END-IF.
+           IF ANT-STATUS NOT = CLI-STATUS
+               MOVE 'STATUS' TO AUD-CAMPO
+               MOVE ANT-STATUS TO AUD-VALOR-ANTIGO
+               MOVE CLI-STATUS TO AUD-VALOR-NOVO
+               PERFORM 8045-GRAVAR-LINHA-AUDITORIA
+           END-IF.
+
+       8045-GRAVAR-LINHA-AUDITORIA SECTION.
+           MOVE CLI-CODIGO TO AUD-CODIGO.
+           MOVE 'A' TO AUD-OPERACAO.
+           PERFORM 8090-CARIMBAR-DATA-HORA.
+           WRITE REG-AUDITORIA.
+           IF FS-CLIAUD NOT = '00'
+               DISPLAY 'ERRO AO GRAVAR TRILHA DE AUDITORIA' AT 1515
+           END-IF.
+
+       8090-CARIMBAR-DATA-HORA SECTION.
+           ACCEPT AUD-DATA FROM DATE YYYYMMDD.
+           ACCEPT AUD-HORA FROM TIME.
+
+      ******************************************************************
+      * TAMANHO SIGNIFICATIVO DO NOME INFORMADO NA BUSCA
+      ******************************************************************
+       8500-CALC-TAMANHO-NOME SECTION.
+           MOVE 40 TO WRK-LEN-BUSCA.
+           PERFORM 8510-REDUZ-TAMANHO
+               UNTIL WRK-LEN-BUSCA = 0
+               OR WRK-NOME-BUSCA (WRK-LEN-BUSCA : 1) NOT = SPACE.
+
+       8510-REDUZ-TAMANHO SECTION.
+           SUBTRACT 1 FROM WRK-LEN-BUSCA.
