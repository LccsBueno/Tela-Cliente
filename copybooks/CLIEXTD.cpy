@@ -0,0 +1,10 @@
+      ******************************************************************
+      * CLIEXTD - LAYOUT DO REGISTRO DE EXTRATO DE CLIENTES
+      * GERADO PELA EXTRACAO NOTURNA (CLIEXT) PARA O SISTEMA DE
+      * FATURAMENTO. SOMENTE CLIENTES COM STATUS ATIVO SAO EXTRAIDOS.
+      ******************************************************************
+           01  REG-EXTRATO.
+               05  EXT-CODIGO          PIC 9(06).
+               05  EXT-NOME            PIC X(40).
+               05  EXT-DOC-NUMERO      PIC 9(14).
+               05  EXT-STATUS          PIC X(01).
