@@ -0,0 +1,22 @@
+      ******************************************************************
+      * CLIREG - LAYOUT DO REGISTRO MESTRE DE CLIENTES (CLIARQ)
+      * CHAVE  : CLI-CODIGO
+      ******************************************************************
+           01  REG-CLIENTE.
+               05  CLI-CODIGO          PIC 9(06).
+               05  CLI-NOME            PIC X(40).
+               05  CLI-ENDERECO        PIC X(40).
+               05  CLI-TELEFONE        PIC X(15).
+               05  CLI-DOCUMENTO.
+                   10  CLI-DOC-NUMERO  PIC 9(14).
+                   10  CLI-DOC-TIPO    PIC X(01).
+                       88  CLI-DOC-CPF      VALUE '1'.
+                       88  CLI-DOC-CNPJ     VALUE '2'.
+               05  CLI-STATUS          PIC X(01).
+                   88  CLI-STATUS-ATIVO     VALUE 'A'.
+                   88  CLI-STATUS-INATIVO   VALUE 'I'.
+               05  CLI-DATA-CADASTRO.
+                   10  CLI-DATA-ANO    PIC 9(04).
+                   10  CLI-DATA-MES    PIC 9(02).
+                   10  CLI-DATA-DIA    PIC 9(02).
+               05  FILLER              PIC X(20).
