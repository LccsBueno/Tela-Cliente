@@ -0,0 +1,9 @@
+      ******************************************************************
+      * CLICTL - REGISTRO DE CONTROLE DO ARQUIVO DE CLIENTES
+      * REGISTRO UNICO (CTL-CHAVE = '1') QUE GUARDA O ULTIMO CODIGO
+      * DE CLIENTE EMITIDO, PARA GERACAO AUTOMATICA DO PROXIMO CODIGO.
+      ******************************************************************
+           01  REG-CONTROLE.
+               05  CTL-CHAVE           PIC X(01).
+               05  CTL-ULTIMO-CODIGO   PIC 9(06).
+               05  FILLER              PIC X(10).
