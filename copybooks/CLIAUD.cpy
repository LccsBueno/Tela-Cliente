@@ -0,0 +1,16 @@
+      ******************************************************************
+      * CLIAUD - LAYOUT DO REGISTRO DE AUDITORIA (CLIAUD)
+      * UM REGISTRO POR CAMPO ALTERADO EM CADA INCLUSAO/ALTERACAO/
+      * EXCLUSAO EFETUADA CONTRA O ARQUIVO MESTRE DE CLIENTES.
+      ******************************************************************
+           01  REG-AUDITORIA.
+               05  AUD-CODIGO          PIC 9(06).
+               05  AUD-OPERACAO        PIC X(01).
+                   88  AUD-OPER-INCLUSAO    VALUE 'I'.
+                   88  AUD-OPER-ALTERACAO   VALUE 'A'.
+                   88  AUD-OPER-EXCLUSAO    VALUE 'E'.
+               05  AUD-DATA            PIC 9(08).
+               05  AUD-HORA            PIC 9(08).
+               05  AUD-CAMPO           PIC X(15).
+               05  AUD-VALOR-ANTIGO    PIC X(40).
+               05  AUD-VALOR-NOVO      PIC X(40).
